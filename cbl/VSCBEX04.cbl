@@ -0,0 +1,188 @@
+      ***********************************************************
+      * Program name:    VSCBEX04
+      * Original author: David Stagowki
+      *
+      *    Description: Example 04: Indexed File Processing:
+      *     LOADFile Sequence Check
+      *
+      *    This program is run ahead of VSCBEX01 in the job
+      *     stream.  CUSTFile is built ACCESS MODE SEQUENTIAL, so
+      *     VSCBEX01 depends on QFILE1 already being in ascending
+      *     Cust-Number sequence with no duplicate keys.  This
+      *     program reads LOADFile and compares each key against
+      *     the prior one, writing every out-of-order or
+      *     duplicate key to a sequence-error report so a bad
+      *     extract is caught before CUSTFile ever opens OUTPUT.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-08 dscobol       Created: LOADFile sequence check.
+      * 2026-08-08 dscobol       Excluded the trailer record from
+      *                          Records Read so this program's
+      *                          count agrees with VSCBEX01's.
+      * 2026-08-08 dscobol       Widened the record/error counters
+      *                          from PIC S9(4) COMP to PIC S9(9)
+      *                          COMP, and the error report's
+      *                          Record-Num column to match - at
+      *                          this shop's binary-truncate=no
+      *                          dialect a 4-digit COMP field is
+      *                          native 2-byte binary and wraps at
+      *                          65536.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSCBEX04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOADFile
+           ASSIGN TO QFILE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOADFile-Status.
+
+           SELECT ReportFile
+           ASSIGN TO RPTFILE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ReportFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOADFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-LOADFile-Customer-Record.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==LOADFile==.
+
+       01  FD-LOADFile-Trailer-Record REDEFINES
+               FD-LOADFile-Customer-Record.
+           05  FD-LOADFile-Trailer-Id        PIC X(07).
+           05  FD-LOADFile-Trailer-Count     PIC 9(07).
+           05  FILLER                       PIC X(136).
+
+       FD  ReportFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-ReportFile-Record               PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==LOADFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ReportFile==.
+
+       01  WS-File-Counters.
+           12 FD-LOADFile-Record-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-LOADFile-Error-Cnt          PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-Sequence-Check.
+           12 WS-Prior-Cust-Number           PIC X(07) VALUE LOW-VALUE.
+           12 WS-First-Record-Switch         PIC X(01) VALUE "Y".
+              88 WS-First-Record                 VALUE "Y".
+
+       01  WS-Report-Lines.
+           12 WS-Report-Heading-1            PIC X(080) VALUE
+              "VSCBEX04 - LOADFile Sequence Error Report".
+           12 WS-Report-Heading-2            PIC X(080) VALUE
+              "Record-Num  Prior-Key    Current-Key  Error".
+           12 WS-Report-Detail.
+              16 WS-RD-Record-Num            PIC ZZZZZZZZ9.
+              16 FILLER                     PIC X(02) VALUE SPACES.
+              16 WS-RD-Prior-Key             PIC X(07).
+              16 FILLER                     PIC X(04) VALUE SPACES.
+              16 WS-RD-Current-Key           PIC X(07).
+              16 FILLER                     PIC X(02) VALUE SPACES.
+              16 WS-RD-Error-Type            PIC X(016).
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program VSCBEX04 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           OPEN INPUT  LOADFile.
+           OPEN OUTPUT ReportFile.
+           WRITE FD-ReportFile-Record FROM WS-Report-Heading-1.
+           WRITE FD-ReportFile-Record FROM WS-Report-Heading-2.
+           PERFORM 5000-Read-LOADFile.
+
+       2000-Process.
+           IF WS-LOADFile-Good
+              PERFORM UNTIL WS-LOADFile-EOF
+                 PERFORM 2100-Check-Sequence
+                 PERFORM 5000-Read-LOADFile
+              END-PERFORM
+           END-IF.
+
+       2100-Check-Sequence.
+           IF FD-LOADFile-Trailer-Id = "TRAILER"
+              NEXT SENTENCE
+           ELSE
+              IF WS-First-Record
+                 MOVE "N" TO WS-First-Record-Switch
+              ELSE
+                 IF LOADFile-Cust-Number = WS-Prior-Cust-Number
+                    MOVE "DUPLICATE KEY   " TO WS-RD-Error-Type
+                    PERFORM 6000-Write-Error-Line
+                 ELSE
+                    IF LOADFile-Cust-Number < WS-Prior-Cust-Number
+                       MOVE "OUT OF SEQUENCE " TO WS-RD-Error-Type
+                       PERFORM 6000-Write-Error-Line
+                    END-IF
+                 END-IF
+              END-IF
+              MOVE LOADFile-Cust-Number TO WS-Prior-Cust-Number
+           END-IF.
+
+       3000-End-Job.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "      Records Read: " FD-LOADFile-Record-Cnt
+           DISPLAY " Sequence Errors: " FD-LOADFile-Error-Cnt.
+
+           CLOSE LOADFile
+                 ReportFile.
+
+           IF FD-LOADFile-Error-Cnt > ZERO
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       5000-Read-LOADFile.
+           READ LOADFile
+              AT END SET WS-LOADFile-EOF TO TRUE
+           END-READ.
+           IF WS-LOADFile-Good
+              IF FD-LOADFile-Trailer-Id NOT = "TRAILER"
+                 ADD +1 TO FD-LOADFile-Record-Cnt
+              END-IF
+           ELSE
+              IF WS-LOADFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-LOADFile"
+                 DISPLAY "Read LOADFile Failed."
+                 DISPLAY "File Status: " WS-LOADFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Write-Error-Line.
+           MOVE FD-LOADFile-Record-Cnt    TO WS-RD-Record-Num.
+           MOVE WS-Prior-Cust-Number      TO WS-RD-Prior-Key.
+           MOVE LOADFile-Cust-Number      TO WS-RD-Current-Key.
+           WRITE FD-ReportFile-Record FROM WS-Report-Detail.
+           ADD +1 TO FD-LOADFile-Error-Cnt.
