@@ -0,0 +1,198 @@
+      ***********************************************************
+      * Program name:    VSCBEX02
+      * Original author: David Stagowki
+      *
+      *    Description: Example 02: Indexed File Processing: Inquiry
+      *
+      *    This program looks up one or more customers on the
+      *     CUSTFile indexed file built by VSCBEX01.  It reads a
+      *     small request file of lookup requests and, for each
+      *     one, opens CUSTFile for DYNAMIC access and displays
+      *     the matching CUSTOMRS record(s), or a not-found
+      *     message.  A request can key off either
+      *     CUSTFile-Cust-Number (a RANDOM read on the primary
+      *     key) or CUSTFile-Cust-Name (a START/READ NEXT walk of
+      *     the alternate name key, since names carry duplicates).
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-08 dscobol       Created: companion inquiry pgm.
+      * 2026-08-08 dscobol       Added lookup by Cust-Name using
+      *                          the new CUSTFile alternate key.
+      * 2026-08-08 dscobol       Widened the request/found/not-found
+      *                          counters from PIC S9(4) COMP to
+      *                          PIC S9(9) COMP - at this shop's
+      *                          binary-truncate=no dialect a
+      *                          4-digit COMP field is native
+      *                          2-byte binary and wraps at 65536.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSCBEX02.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT InquiryFile
+           ASSIGN TO QFILE2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-InquiryFile-Status.
+
+           SELECT CUSTFile
+           ASSIGN TO VFILE1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CUSTFile-Cust-Number
+           ALTERNATE RECORD KEY IS CUSTFile-Cust-Name
+              WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-CUSTFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InquiryFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-InquiryFile-Record.
+           05  FD-InquiryFile-Search-Type     PIC X(01).
+               88  FD-InquiryFile-By-Number       VALUE "N".
+               88  FD-InquiryFile-By-Name         VALUE "A".
+           05  FD-InquiryFile-Cust-Number     PIC X(07).
+           05  FD-InquiryFile-Cust-Name       PIC X(30).
+           05  FILLER                        PIC X(42).
+
+       FD  CUSTFile.
+       01  FD-CUSTFile-Customer-Record.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==CUSTFile==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==InquiryFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+
+       01  WS-File-Counters.
+           12 FD-InquiryFile-Record-Cnt       PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Found-Cnt           PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-NotFound-Cnt        PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-Name-Search-Switch              PIC X(01) VALUE "N".
+           88  WS-Name-Was-Found                  VALUE "Y".
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program VSCBEX02 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           OPEN INPUT InquiryFile.
+           OPEN INPUT CUSTFile.
+           PERFORM 5000-Read-InquiryFile.
+
+       2000-Process.
+           IF WS-InquiryFile-Good
+              PERFORM UNTIL WS-InquiryFile-EOF
+                 PERFORM 2100-Inquire-CUSTFile
+                 PERFORM 5000-Read-InquiryFile
+              END-PERFORM
+           END-IF.
+
+       2100-Inquire-CUSTFile.
+           EVALUATE TRUE
+              WHEN FD-InquiryFile-By-Name
+                 PERFORM 6100-Find-CUSTFile-By-Name
+              WHEN OTHER
+                 MOVE FD-InquiryFile-Cust-Number TO
+                      CUSTFile-Cust-Number
+                 PERFORM 6000-Read-CUSTFile-Random
+           END-EVALUATE.
+
+       3000-End-Job.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "   Requests Read: " FD-InquiryFile-Record-Cnt
+           DISPLAY "     Customers Found: " FD-CUSTFile-Found-Cnt
+           DISPLAY " Customers Not Found: " FD-CUSTFile-NotFound-Cnt.
+
+           CLOSE InquiryFile
+                 CUSTFile.
+
+       5000-Read-InquiryFile.
+           READ InquiryFile
+              AT END SET WS-InquiryFile-EOF TO TRUE
+           END-READ.
+           IF WS-InquiryFile-Good
+              ADD +1 TO FD-InquiryFile-Record-Cnt
+           ELSE
+              IF WS-InquiryFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-InquiryFile"
+                 DISPLAY "Read InquiryFile Failed."
+                 DISPLAY "File Status: " WS-InquiryFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6100-Find-CUSTFile-By-Name.
+           MOVE FD-InquiryFile-Cust-Name TO CUSTFile-Cust-Name.
+           MOVE "N" TO WS-Name-Search-Switch.
+           START CUSTFile KEY IS >= CUSTFile-Cust-Name
+              INVALID KEY
+                 SET WS-CUSTFile-Record-Not-Found TO TRUE
+           END-START.
+           IF WS-CUSTFile-Good
+              PERFORM 6110-Read-Next-By-Name
+              PERFORM UNTIL WS-CUSTFile-EOF
+                 OR CUSTFile-Cust-Name NOT = FD-InquiryFile-Cust-Name
+                 SET WS-Name-Was-Found TO TRUE
+                 ADD +1 TO FD-CUSTFile-Found-Cnt
+                 DISPLAY "CUSTFile Record: " FD-CUSTFile-Customer-Record
+                 PERFORM 6110-Read-Next-By-Name
+              END-PERFORM
+           END-IF.
+           IF NOT WS-Name-Was-Found
+              ADD +1 TO FD-CUSTFile-NotFound-Cnt
+              DISPLAY "Customer Not Found: " FD-InquiryFile-Cust-Name
+           END-IF.
+
+       6110-Read-Next-By-Name.
+           READ CUSTFile NEXT RECORD
+              AT END SET WS-CUSTFile-EOF TO TRUE
+           END-READ.
+
+       6000-Read-CUSTFile-Random.
+           READ CUSTFile
+              KEY IS CUSTFile-Cust-Number
+              INVALID KEY
+                 SET WS-CUSTFile-Record-Not-Found TO TRUE
+           END-READ.
+           IF WS-CUSTFile-Good
+              ADD +1 TO FD-CUSTFile-Found-Cnt
+              DISPLAY "CUSTFile Record: " FD-CUSTFile-Customer-Record
+           ELSE
+              IF WS-CUSTFile-Record-Not-Found
+                 ADD +1 TO FD-CUSTFile-NotFound-Cnt
+                 DISPLAY "Customer Not Found: "
+                         CUSTFile-Cust-Number
+              ELSE
+                 DISPLAY "** ERROR **: 6000-Read-CUSTFile-Random"
+                 DISPLAY "Random Read CUSTFile Failed."
+                 DISPLAY "File Status: " WS-CUSTFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
