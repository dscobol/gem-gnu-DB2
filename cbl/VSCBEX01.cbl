@@ -11,6 +11,62 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2023-03-11 dscobol       Created to learn.
+      * 2026-08-08 dscobol       Reject bad CUSTFile writes instead
+      *                          of aborting the load (RejectFile).
+      * 2026-08-08 dscobol       Added companion inquiry/maint pgms;
+      *                          no change to this pgm.
+      * 2026-08-08 dscobol       Reconcile LOADFile trailer control
+      *                          count at end of run.
+      * 2026-08-08 dscobol       Added permanent CUSTFile insert
+      *                          audit trail (AuditFile).
+      * 2026-08-08 dscobol       Added checkpoint/restart support
+      *                          (RestartFile).
+      * 2026-08-08 dscobol       Added ParmFile-driven FULL/APPEND
+      *                          load mode.
+      * 2026-08-08 dscobol       Added paged Customer Load Register
+      *                          report (ReportFile).
+      * 2026-08-08 dscobol       Added CUSTFile alternate name key.
+      * 2026-08-08 dscobol       Open Reject/Audit/Report/Restart
+      *                          files ahead of any LOADFile read so
+      *                          a read error on restart doesn't hit
+      *                          an unopened file at CLOSE time; open
+      *                          Reject/Audit/Report EXTEND instead
+      *                          of OUTPUT on a restart run so a
+      *                          resumed load doesn't truncate them.
+      *                          Checkpoint now carries the last key
+      *                          actually written, not merely the
+      *                          last one attempted, and records
+      *                          already committed before the last
+      *                          checkpoint are skipped on restart
+      *                          replay instead of being re-written
+      *                          and falsely rejected as duplicates.
+      * 2026-08-08 dscobol       Replay-skip now covers records
+      *                          written between the last checkpoint
+      *                          and the actual crash, not just
+      *                          those at-or-before the checkpoint;
+      *                          open Reject/Audit/Report EXTEND on
+      *                          an APPEND-LOAD run, not just on a
+      *                          restart; checkpoint now carries the
+      *                          audit sequence count and report
+      *                          page number too, so a resumed run
+      *                          continues them instead of
+      *                          duplicating what the crashed run
+      *                          already wrote.
+      * 2026-08-08 dscobol       Widened the record/insert/reject/
+      *                          skip counters from PIC S9(4) COMP
+      *                          to PIC S9(9) COMP - at this shop's
+      *                          binary-truncate=no dialect a 4-
+      *                          digit COMP field is native 2-byte
+      *                          binary and wraps at 65536, not
+      *                          9999, which corrupted the req003
+      *                          count reconciliation, the req004
+      *                          audit sequence, and the req006
+      *                          checkpoint position on a run at
+      *                          the stated 200,000-record scale.
+      *                          Widened the Load Register summary
+      *                          line to match, and realigned its
+      *                          Customer-Name column under its own
+      *                          heading.
       * 20XX-XX-XX               If you change me, change this.
       *
       **********************************************************
@@ -33,9 +89,36 @@
            ASSIGN TO VFILE1
            ORGANIZATION IS INDEXED
            RECORD KEY IS CUSTFile-Cust-Number
+           ALTERNATE RECORD KEY IS CUSTFile-Cust-Name
+              WITH DUPLICATES
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-CUSTFile-Status.
 
+           SELECT RejectFile
+           ASSIGN TO RFILE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RejectFile-Status.
+
+           SELECT AuditFile
+           ASSIGN TO AFILE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditFile-Status.
+
+           SELECT RestartFile
+           ASSIGN TO CFILE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RestartFile-Status.
+
+           SELECT ParmFile
+           ASSIGN TO PARMFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ParmFile-Status.
+
+           SELECT ReportFile
+           ASSIGN TO PRTFILE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ReportFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LOADFile
@@ -45,39 +128,289 @@
        01  FD-LOADFile-Customer-Record.
            COPY CUSTOMRS REPLACING ==:tag:== BY ==LOADFile==.
 
+      ***********************************************************
+      * A trailer record carrying the expected control count is
+      *  recognized by "TRAILER" in the first 7 bytes of the
+      *  record, overlaying the Cust-Number position.
+      **********************************************************
+       01  FD-LOADFile-Trailer-Record REDEFINES
+               FD-LOADFile-Customer-Record.
+           05  FD-LOADFile-Trailer-Id        PIC X(07).
+           05  FD-LOADFile-Trailer-Count     PIC 9(07).
+           05  FILLER                       PIC X(136).
+
        FD  CUSTFile.
        01  FD-CUSTFile-Customer-Record.
            COPY CUSTOMRS REPLACING ==:tag:== BY ==CUSTFile==.
 
+       FD  RejectFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RejectFile-Record.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==RejectFile==.
+           05 FD-RejectFile-Reject-Status    PIC X(02).
+
+       FD  AuditFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-AuditFile-Record.
+           05  FD-AuditFile-Run-Date        PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  FD-AuditFile-Cust-Number     PIC X(07).
+           05  FILLER                      PIC X(01).
+           05  FD-AuditFile-Sequence-Num    PIC 9(07).
+           05  FILLER                      PIC X(56).
+
+       FD  RestartFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RestartFile-Record.
+           05  FD-RestartFile-Cust-Number   PIC X(07).
+           05  FILLER                      PIC X(01).
+           05  FD-RestartFile-LOADFile-Cnt  PIC 9(09).
+           05  FILLER                      PIC X(01).
+           05  FD-RestartFile-Insert-Cnt    PIC 9(07).
+           05  FILLER                      PIC X(01).
+           05  FD-RestartFile-Page-Number   PIC 9(04).
+           05  FILLER                      PIC X(50).
+
+      ***********************************************************
+      * ParmFile carries the one control card that selects the
+      *  load mode this run executes under - FULL (rebuild the
+      *  whole file) or APPEND (add a delta on top of what is
+      *  already there).  The file is optional; if it is missing,
+      *  FULL-LOAD is assumed, matching the program's original
+      *  behavior.
+      **********************************************************
+       FD  ParmFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-ParmFile-Record.
+           05  FD-ParmFile-Load-Mode         PIC X(06).
+           05  FILLER                       PIC X(74).
+
+       FD  ReportFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-ReportFile-Record              PIC X(080).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==LOADFile==.
            COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejectFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==AuditFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RestartFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ParmFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ReportFile==.
+
+       01  WS-Parm-Control.
+           12 WS-Parm-Load-Mode              PIC X(06) VALUE "FULL  ".
+              88 WS-Full-Load                    VALUE "FULL  ".
+              88 WS-Append-Load                   VALUE "APPEND".
+
+       01  WS-Run-Date                      PIC 9(08) VALUE ZERO.
+       01  WS-Run-Date-Parts REDEFINES WS-Run-Date.
+           12 WS-RD-Year                    PIC 9(04).
+           12 WS-RD-Month                   PIC 9(02).
+           12 WS-RD-Day                     PIC 9(02).
 
        01  WS-File-Counters.
-           12 FD-LOADFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
-           12 FD-CUSTFile-Insert-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-LOADFile-Record-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Insert-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Reject-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 WS-CUSTFile-Restart-Skip-Cnt   PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-LOADFile-Control.
+           12 WS-LOADFile-Expected-Cnt       PIC 9(07) VALUE ZERO.
+           12 WS-LOADFile-Trailer-Switch     PIC X(01) VALUE "N".
+              88 WS-LOADFile-Trailer-Found       VALUE "Y".
+
+      ***********************************************************
+      * Restart/checkpoint control.  Every WS-Checkpoint-Interval
+      *  successful inserts, the last CUSTFile-Cust-Number actually
+      *  written and the LOADFile record count reached are appended
+      *  to RestartFile.  On the next run, a non-empty RestartFile
+      *  is treated as an unfinished prior run and the job resumes
+      *  past the last checkpoint instead of starting over.
+      *  Because the checkpoint interval can leave up to
+      *  WS-Checkpoint-Interval already-committed records between
+      *  the last checkpoint and the point of failure, WS-Restart-
+      *  Replay-Active is left on past the checkpointed key: every
+      *  record up through the checkpointed WS-Restart-Cust-Number
+      *  is skipped outright, and every record after it is still
+      *  attempted against CUSTFile - if that WRITE fails because
+      *  the record was already committed before the crash, the
+      *  failure is counted as a skip (WS-CUSTFile-Restart-Skip-Cnt)
+      *  rather than a reject, and replay mode turns off the moment
+      *  a WRITE actually succeeds, since that marks the point
+      *  LOADFile has caught up with what CUSTFile already has.
+      *  FD-CUSTFile-Insert-Cnt and WS-Report-Page-Number are
+      *  likewise checkpointed, so a resumed run continues the
+      *  audit sequence and the report page numbering instead of
+      *  restarting them and duplicating what the crashed run
+      *  already wrote to AuditFile and ReportFile.
+      **********************************************************
+       01  WS-Restart-Control.
+           12 WS-Checkpoint-Interval         PIC S9(4) COMP
+                                              VALUE +1000.
+           12 WS-Checkpoint-Counter          PIC S9(4) COMP
+                                              VALUE ZERO.
+           12 WS-Restart-Cust-Number         PIC X(07) VALUE SPACES.
+           12 WS-Last-Insert-Cust-Number     PIC X(07) VALUE SPACES.
+           12 WS-Restart-LOADFile-Cnt        PIC 9(09) VALUE ZERO.
+           12 WS-Restart-Insert-Cnt          PIC 9(07) VALUE ZERO.
+           12 WS-Restart-Page-Number         PIC S9(4) COMP
+                                              VALUE ZERO.
+           12 WS-Restart-Switch              PIC X(01) VALUE "N".
+              88 WS-Restart-Requested            VALUE "Y".
+           12 WS-Restart-Replay-Switch       PIC X(01) VALUE "N".
+              88 WS-Restart-Replay-Active         VALUE "Y".
 
        01 EOJ-Display-Messages.
            12 EOJ-End-Message PIC X(042) VALUE
               "*** Program VSCBEX01 - End of Run Messages".
 
+      ***********************************************************
+      * Customer Load Register - printed, paged, one detail line
+      *  per record inserted into CUSTFile, with a summary line
+      *  that matches the counts 3000-End-Job displays on SYSOUT.
+      **********************************************************
+       01  WS-Report-Control.
+           12 WS-Report-Page-Number          PIC S9(4) COMP
+                                              VALUE ZERO.
+           12 WS-Report-Line-Count           PIC S9(4) COMP
+                                              VALUE ZERO.
+           12 WS-Report-Lines-Per-Page       PIC S9(4) COMP
+                                              VALUE +60.
+
+       01  WS-Report-Run-Date.
+           12 WS-RRD-Month                   PIC 9(02).
+           12 FILLER                        PIC X(01) VALUE "/".
+           12 WS-RRD-Day                     PIC 9(02).
+           12 FILLER                        PIC X(01) VALUE "/".
+           12 WS-RRD-Year                    PIC 9(04).
+
+       01  WS-Report-Heading-1.
+           12 FILLER               PIC X(30) VALUE
+              "CUSTOMER LOAD REGISTER".
+           12 FILLER               PIC X(14) VALUE "RUN DATE: ".
+           12 WS-RH1-Run-Date       PIC X(10).
+           12 FILLER               PIC X(11) VALUE "PAGE: ".
+           12 WS-RH1-Page-Number    PIC ZZZ9.
+
+       01  WS-Report-Heading-2     PIC X(080) VALUE
+              "CUST-NUMBER  CUSTOMER-NAME".
+
+       01  WS-Report-Detail-Line.
+           12 WS-RDL-Cust-Number    PIC X(07).
+           12 FILLER               PIC X(06) VALUE SPACES.
+           12 WS-RDL-Cust-Name      PIC X(30).
+
+       01  WS-Report-Summary-Line.
+           12 FILLER               PIC X(20) VALUE
+              "RECORDS INSERTED: ".
+           12 WS-RSL-Insert-Cnt     PIC ZZZZZZZZ9.
+
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
            PERFORM 2000-Process.
            PERFORM 3000-End-Job.
+           PERFORM 4000-Clear-Restart.
            GOBACK.
 
        1000-Begin-Job.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+           PERFORM 0500-Read-Parm.
+           PERFORM 0600-Check-Restart.
+           IF WS-Restart-Requested
+              OPEN EXTEND CUSTFile
+              OPEN EXTEND RestartFile
+              OPEN EXTEND RejectFile
+              OPEN EXTEND AuditFile
+              OPEN EXTEND ReportFile
+           ELSE
+              IF WS-Append-Load
+                 OPEN EXTEND CUSTFile
+                 OPEN EXTEND RejectFile
+                 OPEN EXTEND AuditFile
+                 OPEN EXTEND ReportFile
+              ELSE
+                 OPEN OUTPUT CUSTFile
+                 OPEN OUTPUT RejectFile
+                 OPEN OUTPUT AuditFile
+                 OPEN OUTPUT ReportFile
+              END-IF
+              OPEN OUTPUT RestartFile
+           END-IF.
            OPEN  INPUT LOADFile.
-           OPEN OUTPUT CUSTFile.
+           IF WS-Restart-Requested
+              MOVE WS-Restart-Insert-Cnt  TO FD-CUSTFile-Insert-Cnt
+              MOVE WS-Restart-Page-Number TO WS-Report-Page-Number
+              PERFORM 0700-Skip-To-Checkpoint
+           END-IF.
            PERFORM 5000-Read-LOADFile.
 
+       0500-Read-Parm.
+           OPEN INPUT ParmFile.
+           IF WS-ParmFile-Good
+              READ ParmFile
+                 AT END NEXT SENTENCE
+              END-READ
+              IF WS-ParmFile-Good
+                 MOVE FD-ParmFile-Load-Mode TO WS-Parm-Load-Mode
+              END-IF
+              CLOSE ParmFile
+           END-IF.
+
+       0600-Check-Restart.
+           OPEN INPUT RestartFile.
+           IF WS-RestartFile-Good
+              PERFORM 0610-Read-RestartFile
+              PERFORM UNTIL WS-RestartFile-EOF
+                 MOVE FD-RestartFile-Cust-Number  TO
+                      WS-Restart-Cust-Number
+                 MOVE FD-RestartFile-LOADFile-Cnt TO
+                      WS-Restart-LOADFile-Cnt
+                 MOVE FD-RestartFile-Insert-Cnt    TO
+                      WS-Restart-Insert-Cnt
+                 MOVE FD-RestartFile-Page-Number   TO
+                      WS-Restart-Page-Number
+                 SET WS-Restart-Requested TO TRUE
+                 PERFORM 0610-Read-RestartFile
+              END-PERFORM
+              CLOSE RestartFile
+           END-IF.
+           IF WS-Restart-Requested
+              AND WS-Restart-Cust-Number NOT = SPACES
+              SET WS-Restart-Replay-Active TO TRUE
+           END-IF.
+
+       0610-Read-RestartFile.
+           READ RestartFile
+              AT END SET WS-RestartFile-EOF TO TRUE
+           END-READ.
+
+       0700-Skip-To-Checkpoint.
+           PERFORM WS-Restart-LOADFile-Cnt TIMES
+              PERFORM 5000-Read-LOADFile
+           END-PERFORM.
+
        2000-Process.
            IF WS-LOADFile-Good
               PERFORM UNTIL WS-LOADFile-EOF
                  PERFORM 2100-Insert-CUSTFile
+                 ADD +1 TO WS-Checkpoint-Counter
+                 IF WS-Checkpoint-Counter >= WS-Checkpoint-Interval
+                    PERFORM 2200-Checkpoint
+                    MOVE ZERO TO WS-Checkpoint-Counter
+                 END-IF
                  PERFORM 5000-Read-LOADFile
               END-PERFORM
            END-IF.
@@ -85,24 +418,76 @@
        2100-Insert-CUSTFile.
            MOVE FD-LOADFile-Customer-Record TO
                 FD-CUSTFile-Customer-Record.
-           PERFORM 6000-Write-CUSTFile.
+           IF WS-Restart-Replay-Active
+              AND LOADFile-Cust-Number <= WS-Restart-Cust-Number
+              ADD +1 TO WS-CUSTFile-Restart-Skip-Cnt
+           ELSE
+              PERFORM 6000-Write-CUSTFile
+              IF WS-CUSTFile-Good
+                 MOVE "N" TO WS-Restart-Replay-Switch
+                 PERFORM 6200-Write-AuditFile
+                 PERFORM 6300-Write-Report-Line
+              END-IF
+           END-IF.
+
+       2200-Checkpoint.
+           MOVE WS-Last-Insert-Cust-Number TO
+                FD-RestartFile-Cust-Number.
+           MOVE FD-LOADFile-Record-Cnt TO FD-RestartFile-LOADFile-Cnt.
+           MOVE FD-CUSTFile-Insert-Cnt TO FD-RestartFile-Insert-Cnt.
+           MOVE WS-Report-Page-Number  TO FD-RestartFile-Page-Number.
+           WRITE FD-RestartFile-Record.
 
        3000-End-Job.
            DISPLAY EOJ-End-Message.
            DISPLAY "      Records Read: " FD-LOADFile-Record-Cnt
            DISPLAY "  Records Inserted: " FD-CUSTFile-Insert-Cnt
+           DISPLAY "   Records Rejected: " FD-CUSTFile-Reject-Cnt
+           DISPLAY "  Records Skipped (Already Loaded): "
+                   WS-CUSTFile-Restart-Skip-Cnt
+
+           IF WS-LOADFile-Trailer-Found
+              DISPLAY "  Expected Count: " WS-LOADFile-Expected-Cnt
+              IF FD-LOADFile-Record-Cnt NOT = WS-LOADFile-Expected-Cnt
+                 DISPLAY "** ERROR **: COUNT MISMATCH"
+                 DISPLAY "LOADFile trailer count does not agree "
+                         "with records actually read."
+                 MOVE 16 TO RETURN-CODE
+              END-IF
+           ELSE
+              DISPLAY "** WARNING **: No trailer record found "
+                      "on LOADFile - count not reconciled."
+           END-IF.
+
+           PERFORM 6400-Write-Report-Summary.
 
            CLOSE LOADFile
-                 CUSTFile.
+                 CUSTFile
+                 RejectFile
+                 AuditFile
+                 RestartFile
+                 ReportFile.
       D    DISPLAY "CUSTFile Close Status: " WS-CUSTFile-Status.
 
+       4000-Clear-Restart.
+           OPEN OUTPUT RestartFile.
+           CLOSE RestartFile.
+
        5000-Read-LOADFile.
            READ LOADFile
               AT END SET WS-LOADFile-EOF TO TRUE
            END-READ.
            IF WS-LOADFile-Good
-              ADD +1 TO FD-LOADFile-Record-Cnt
-      D       DISPLAY "LOADFile Record: " FD-LOADFile-Customer-Record
+              IF FD-LOADFile-Trailer-Id = "TRAILER"
+                 MOVE FD-LOADFile-Trailer-Count TO
+                      WS-LOADFile-Expected-Cnt
+                 SET WS-LOADFile-Trailer-Found TO TRUE
+                 SET WS-LOADFile-EOF TO TRUE
+              ELSE
+                 ADD +1 TO FD-LOADFile-Record-Cnt
+      D          DISPLAY "LOADFile Record: "
+      D                  FD-LOADFile-Customer-Record
+              END-IF
            ELSE
               IF WS-LOADFile-EOF
                  NEXT SENTENCE
@@ -120,12 +505,61 @@
            WRITE FD-CUSTFile-Customer-Record.
            IF WS-CUSTFile-Good
               ADD +1 TO FD-CUSTFile-Insert-Cnt
+              MOVE CUSTFile-Cust-Number TO WS-Last-Insert-Cust-Number
       D       DISPLAY "CUSTFile on Write: " FD-CUSTFile-Customer-Record
            ELSE
-              DISPLAY "** ERROR **: 6000-Write-CUSTFile"
-              DISPLAY "Write CUSTFile Failed."
-              DISPLAY "File Status: " WS-CUSTFile-Status
-                 PERFORM 3000-End-Job
-                 MOVE 8 TO RETURN-CODE
-                 GOBACK
+              IF WS-Restart-Replay-Active
+                 ADD +1 TO WS-CUSTFile-Restart-Skip-Cnt
+              ELSE
+                 PERFORM 6100-Reject-CUSTFile
+              END-IF
+           END-IF.
+
+       6100-Reject-CUSTFile.
+           DISPLAY "** WARNING **: 6000-Write-CUSTFile"
+           DISPLAY "Write CUSTFile Failed - Record Rejected."
+           DISPLAY "File Status: " WS-CUSTFile-Status
+           MOVE FD-CUSTFile-Customer-Record TO FD-RejectFile-Record.
+           MOVE WS-CUSTFile-Status TO FD-RejectFile-Reject-Status.
+           WRITE FD-RejectFile-Record.
+           ADD +1 TO FD-CUSTFile-Reject-Cnt.
+
+       6200-Write-AuditFile.
+           MOVE WS-Run-Date            TO FD-AuditFile-Run-Date.
+           MOVE CUSTFile-Cust-Number   TO FD-AuditFile-Cust-Number.
+           MOVE FD-CUSTFile-Insert-Cnt TO FD-AuditFile-Sequence-Num.
+           WRITE FD-AuditFile-Record.
+
+       6300-Write-Report-Line.
+           IF WS-Report-Line-Count = ZERO
+              PERFORM 6310-Write-Report-Heading
            END-IF.
+           MOVE CUSTFile-Cust-Number TO WS-RDL-Cust-Number.
+           MOVE CUSTFile-Cust-Name   TO WS-RDL-Cust-Name.
+           WRITE FD-ReportFile-Record FROM WS-Report-Detail-Line
+               AFTER ADVANCING 1 LINE.
+           ADD +1 TO WS-Report-Line-Count.
+           IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+              MOVE ZERO TO WS-Report-Line-Count
+           END-IF.
+
+       6310-Write-Report-Heading.
+           ADD +1 TO WS-Report-Page-Number.
+           MOVE WS-RD-Month TO WS-RRD-Month.
+           MOVE WS-RD-Day   TO WS-RRD-Day.
+           MOVE WS-RD-Year  TO WS-RRD-Year.
+           MOVE WS-Report-Run-Date    TO WS-RH1-Run-Date.
+           MOVE WS-Report-Page-Number TO WS-RH1-Page-Number.
+           IF WS-Report-Page-Number = 1
+              WRITE FD-ReportFile-Record FROM WS-Report-Heading-1
+           ELSE
+              WRITE FD-ReportFile-Record FROM WS-Report-Heading-1
+                  AFTER ADVANCING PAGE
+           END-IF.
+           WRITE FD-ReportFile-Record FROM WS-Report-Heading-2
+               AFTER ADVANCING 1 LINE.
+
+       6400-Write-Report-Summary.
+           MOVE FD-CUSTFile-Insert-Cnt TO WS-RSL-Insert-Cnt.
+           WRITE FD-ReportFile-Record FROM WS-Report-Summary-Line
+               AFTER ADVANCING 2 LINES.
