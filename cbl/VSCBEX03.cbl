@@ -0,0 +1,213 @@
+      ***********************************************************
+      * Program name:    VSCBEX03
+      * Original author: David Stagowki
+      *
+      *    Description: Example 03: Indexed File Processing:
+      *     Customer Maintenance
+      *
+      *    This program applies a daily file of add, change and
+      *     delete transactions, keyed on CUSTFile-Cust-Number,
+      *     against the CUSTFile indexed file built by VSCBEX01.
+      *     CUSTFile is opened I-O with ACCESS MODE RANDOM so the
+      *     existing file can be maintained day to day instead of
+      *     being reloaded from scratch.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-08 dscobol       Created: add/change/delete maint.
+      * 2026-08-08 dscobol       Added CUSTFile alternate name key.
+      * 2026-08-08 dscobol       Stopped overloading WS-CUSTFile-
+      *                          Status with a fabricated "99" for
+      *                          an invalid transaction code; use
+      *                          WS-Reject-Status instead.
+      * 2026-08-08 dscobol       Widened the transaction/insert/
+      *                          update/delete/reject counters from
+      *                          PIC S9(4) COMP to PIC S9(9) COMP -
+      *                          at this shop's binary-truncate=no
+      *                          dialect a 4-digit COMP field is
+      *                          native 2-byte binary and wraps at
+      *                          65536.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSCBEX03.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TranFile
+           ASSIGN TO QFILE3
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TranFile-Status.
+
+           SELECT CUSTFile
+           ASSIGN TO VFILE1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CUSTFile-Cust-Number
+           ALTERNATE RECORD KEY IS CUSTFile-Cust-Name
+              WITH DUPLICATES
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS WS-CUSTFile-Status.
+
+           SELECT RejectFile
+           ASSIGN TO RFILE2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RejectFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TranFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-TranFile-Record.
+           02  FD-TranFile-Trans-Code        PIC X(01).
+               88  FD-TranFile-Add               VALUE "A".
+               88  FD-TranFile-Change            VALUE "C".
+               88  FD-TranFile-Delete            VALUE "D".
+           02  FD-TranFile-Customer-Record.
+               COPY CUSTOMRS REPLACING ==:tag:== BY ==TranFile==.
+
+       FD  CUSTFile.
+       01  FD-CUSTFile-Customer-Record.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==CUSTFile==.
+
+       FD  RejectFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RejectFile-Record.
+           05  FD-RejectFile-Trans-Code       PIC X(01).
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==RejectFile==.
+           05  FD-RejectFile-Reject-Status    PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==TranFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejectFile==.
+
+       01  WS-File-Counters.
+           12 FD-TranFile-Record-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Insert-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Update-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Delete-Cnt         PIC S9(9) COMP VALUE ZERO.
+           12 FD-CUSTFile-Reject-Cnt         PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-Reject-Status                  PIC X(02) VALUE SPACES.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program VSCBEX03 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           OPEN INPUT TranFile.
+           OPEN I-O   CUSTFile.
+           OPEN OUTPUT RejectFile.
+           PERFORM 5000-Read-TranFile.
+
+       2000-Process.
+           IF WS-TranFile-Good
+              PERFORM UNTIL WS-TranFile-EOF
+                 PERFORM 2100-Apply-Transaction
+                 PERFORM 5000-Read-TranFile
+              END-PERFORM
+           END-IF.
+
+       2100-Apply-Transaction.
+           MOVE TranFile-Cust-Number TO CUSTFile-Cust-Number.
+           EVALUATE TRUE
+              WHEN FD-TranFile-Add
+                 PERFORM 6000-Insert-CUSTFile
+              WHEN FD-TranFile-Change
+                 PERFORM 6100-Update-CUSTFile
+              WHEN FD-TranFile-Delete
+                 PERFORM 6200-Delete-CUSTFile
+              WHEN OTHER
+                 MOVE "99" TO WS-Reject-Status
+                 PERFORM 6900-Reject-Transaction
+           END-EVALUATE.
+
+       3000-End-Job.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "Transactions Read: " FD-TranFile-Record-Cnt
+           DISPLAY "   Records Inserted: " FD-CUSTFile-Insert-Cnt
+           DISPLAY "    Records Updated: " FD-CUSTFile-Update-Cnt
+           DISPLAY "    Records Deleted: " FD-CUSTFile-Delete-Cnt
+           DISPLAY "   Records Rejected: " FD-CUSTFile-Reject-Cnt.
+
+           CLOSE TranFile
+                 CUSTFile
+                 RejectFile.
+
+       5000-Read-TranFile.
+           READ TranFile
+              AT END SET WS-TranFile-EOF TO TRUE
+           END-READ.
+           IF WS-TranFile-Good
+              ADD +1 TO FD-TranFile-Record-Cnt
+           ELSE
+              IF WS-TranFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-TranFile"
+                 DISPLAY "Read TranFile Failed."
+                 DISPLAY "File Status: " WS-TranFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Insert-CUSTFile.
+           MOVE FD-TranFile-Customer-Record TO
+                FD-CUSTFile-Customer-Record.
+           WRITE FD-CUSTFile-Customer-Record.
+           IF WS-CUSTFile-Good
+              ADD +1 TO FD-CUSTFile-Insert-Cnt
+           ELSE
+              MOVE WS-CUSTFile-Status TO WS-Reject-Status
+              PERFORM 6900-Reject-Transaction
+           END-IF.
+
+       6100-Update-CUSTFile.
+           MOVE FD-TranFile-Customer-Record TO
+                FD-CUSTFile-Customer-Record.
+           REWRITE FD-CUSTFile-Customer-Record.
+           IF WS-CUSTFile-Good
+              ADD +1 TO FD-CUSTFile-Update-Cnt
+           ELSE
+              MOVE WS-CUSTFile-Status TO WS-Reject-Status
+              PERFORM 6900-Reject-Transaction
+           END-IF.
+
+       6200-Delete-CUSTFile.
+           DELETE CUSTFile RECORD.
+           IF WS-CUSTFile-Good
+              ADD +1 TO FD-CUSTFile-Delete-Cnt
+           ELSE
+              MOVE WS-CUSTFile-Status TO WS-Reject-Status
+              PERFORM 6900-Reject-Transaction
+           END-IF.
+
+       6900-Reject-Transaction.
+           DISPLAY "** WARNING **: 2100-Apply-Transaction"
+           DISPLAY "Transaction Failed - Rejected."
+           DISPLAY "File Status: " WS-Reject-Status
+           MOVE FD-TranFile-Record TO FD-RejectFile-Record.
+           MOVE WS-Reject-Status TO FD-RejectFile-Reject-Status.
+           WRITE FD-RejectFile-Record.
+           ADD +1 TO FD-CUSTFile-Reject-Cnt.
