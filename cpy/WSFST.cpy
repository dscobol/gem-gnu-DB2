@@ -0,0 +1,28 @@
+      ***********************************************************
+      * Copybook name:   WSFST
+      * Original author: David Stagowki
+      *
+      *    Description: Standard file-status field, shared by
+      *     every VSCBEX program.  Callers COPY this member in
+      *     REPLACING the :tag: placeholder with the file name
+      *     the status field belongs to (LOADFile, CUSTFile,
+      *     TranFile, etc).  The 88-levels cover the file status
+      *     values this shop actually tests for.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2023-03-11 dscobol       Created to learn.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+           05  WS-:tag:-Status             PIC X(02).
+               88  WS-:tag:-Good                VALUE "00".
+               88  WS-:tag:-Duplicate          VALUE "02".
+               88  WS-:tag:-EOF                 VALUE "10".
+               88  WS-:tag:-Sequence-Error      VALUE "21".
+               88  WS-:tag:-Duplicate-Key       VALUE "22".
+               88  WS-:tag:-Record-Not-Found    VALUE "23".
+               88  WS-:tag:-Boundary-Violation  VALUE "24".
+               88  WS-:tag:-File-Not-Found      VALUE "35".
+               88  WS-:tag:-Open-Mode-Conflict  VALUE "37".
