@@ -0,0 +1,27 @@
+      ***********************************************************
+      * Copybook name:   CUSTOMRS
+      * Original author: David Stagowki
+      *
+      *    Description: Customer record layout, shared by all of
+      *     the VSCBEX family of programs.  Callers code the
+      *     owning 01-level themselves and COPY this member in
+      *     underneath it, REPLACING the :tag: placeholder with
+      *     the file-name prefix they want on every field
+      *     (LOADFile, CUSTFile, TRANFile, etc).
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2023-03-11 dscobol       Created to learn.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+           05  :tag:-Cust-Number           PIC X(07).
+           05  :tag:-Cust-Name             PIC X(30).
+           05  :tag:-Cust-Address-Line-1   PIC X(30).
+           05  :tag:-Cust-Address-Line-2   PIC X(30).
+           05  :tag:-Cust-City             PIC X(20).
+           05  :tag:-Cust-State            PIC X(02).
+           05  :tag:-Cust-Zip-Code         PIC X(10).
+           05  :tag:-Cust-Phone-Number     PIC X(12).
+           05  FILLER                      PIC X(09).
